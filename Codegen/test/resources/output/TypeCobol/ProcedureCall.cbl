@@ -1,102 +1,410 @@
-﻿      * 10 CodeElements errors
-      * "1"@(37:12>39:50): [27:1] Syntax error : Symbol ValidateDatFormatt is not referenced
-      * "1"@(47:12>49:50): [27:1] Syntax error : Function ValidateDateFormat expected parameter 3 of type BOOL (actual: Alphanumeric)
-      * "1"@(47:12>49:50): [27:1] Syntax error : Function ValidateDateFormat expected parameter 3 of max length 1 (actual: 8)
-      * "1"@(47:12>49:50): [27:1] Syntax error : Function ValidateDateFormat is missing parameter 4 of type Alphanumeric
-      * "1"@(53:12>55:46): [27:1] Syntax error : Function ValidateDateFormat expected parameter 1 of type DATE (actual: Alphanumeric)
-      * "1"@(53:12>55:46): [27:1] Syntax error : Function ValidateDateFormat expected parameter 1 of max length 1 (actual: 8)
-      * "1"@(53:12>55:46): [27:1] Syntax error : Function ValidateDateFormat expected parameter 2 of type Alphanumeric (actual: DATE)
-      * "1"@(53:12>55:46): [27:1] Syntax error : Function ValidateDateFormat expected parameter 3 of type BOOL (actual: Alphanumeric)
-      * "1"@(53:12>55:46): [27:1] Syntax error : Function ValidateDateFormat expected parameter 3 of max length 1 (actual: 8)
-      * "1"@(53:12>55:46): [27:1] Syntax error : Function ValidateDateFormat expected parameter 4 of type Alphanumeric (actual: BOOL)
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ProcedureCall.
-
-       DATA DIVISION.
-       LOCAL-STORAGE SECTION.
-
-      *01  somedate     TYPE Date.                                            
-       01 somedate.                                                           
-           02 YYYY PIC 9(4).                                                  
-           02 MM PIC 9(2).                                                    
-           02 DD PIC 9(2).                                                    
-       01  someformat   PIC X(08).
-      *01  flag         TYPE Bool.                                            
-       01  flag-value PIC X VALUE LOW-VALUE.                                  
-           88  flag       VALUE 'T'.                                          
-           88  flag-false VALUE 'F'.                                          
-       01  realformat   PIC X(08).
-
-       PROCEDURE DIVISION.
-       
-      *DECLARE PROCEDURE ValidateDateFormat PRIVATE                           
-      *    INPUT mydate        TYPE Date                                      
-      *          format        PIC X(08)                                      
-      *   OUTPUT okay          TYPE Bool                                      
-      *          actual-format PIC X(08).                                     
-      *  .                                                                    
-
-       TRAITEMENT.
-      * __________________________________________________
-      * OK : proper parameter list (TCRFUN_CALL_PARAMETER_ORDER)
-      *    CALL ValidateDateFormat                                            
-      *             INPUT      somedate someformat                            
-      *             OUTPUT     flag     realformat                            
-       CALL ValidateDateFormat                                                
-           USING  somedate someformat flag realformat                         
-       
-      *    CALL ValidateDateFormat                                            
-      *             INPUT      somedate someformat                            
-      *             OUTPUT     flag     realformat                            
-       CALL ValidateDateFormat                                                
-           USING  somedate someformat flag realformat                         
-      * __________________________________________________
-      * KO : procedure doesn't exist
-      *    CALL ValidateDatFormatt                                            
-      *             INPUT      somedate someformat                            
-      *             OUTPUT              realformat                            
-       CALL ValidateDatFormatt                                                
-           USING  somedate someformat realformat                              
-      * __________________________________________________
-      * OK : parameter number for a procedure
-      *      however, this is parsed as a standard COBOL call
-           CALL ValidateDateFormat END-CALL
-      * __________________________________________________
-      * KO : wrong parameter number (TCRFUN_MATCH_PARAMETERS_NUMBER)
-      *    CALL ValidateDateFormat                                            
-      *             INPUT      somedate someformat                            
-      *             OUTPUT              realformat                            
-       CALL ValidateDateFormat                                                
-           USING  somedate someformat realformat                              
-      * __________________________________________________
-      * KO : wrong parameter order (TCRFUN_MATCH_PARAMETERS_TYPE)
-      *    CALL ValidateDateFormat                                            
-      *             INPUT      someformat somedate                            
-      *             OUTPUT     realformat flag                                
-       CALL ValidateDateFormat                                                
-           USING  someformat somedate realformat flag                         
-           .
-
-       END PROGRAM ProcedureCall.
-      *_________________________________________________________________      
-       IDENTIFICATION DIVISION.                                               
-       PROGRAM-ID. ValidateDateFormat-01.                                     
-       DATA DIVISION.                                                         
-       LINKAGE SECTION.                                                       
-       01 mydate.                                                             
-           02 YYYY PIC 9(4).                                                  
-           02 MM PIC 9(2).                                                    
-           02 DD PIC 9(2).                                                    
-       01 format PIC X(08).                                                   
-       01 okay-value PIC X     VALUE LOW-VALUE.                               
-           88 okay       VALUE 'T'.                                           
-           88 okay-false VALUE 'F'.                                           
-       01 actual-format PIC X(08).                                            
-       PROCEDURE DIVISION                                                     
-             USING BY REFERENCE mydate                                        
-                   BY REFERENCE format                                        
-                   BY REFERENCE okay                                          
-                   BY REFERENCE actual-format                                 
-           .                                                                  
-           CONTINUE.
-       END PROGRAM ValidateDateFormat-01.                                     
\ No newline at end of file
+000100* ****************************************************************
+000200*  IDENTIFICATION DIVISION.
+000300  IDENTIFICATION DIVISION.
+000400  PROGRAM-ID. ProcedureCall.
+000500  AUTHOR. R DUVALL.
+000600  INSTALLATION. DATA ADMINISTRATION.
+000700  DATE-WRITTEN. 03/14/2014.
+000800  DATE-COMPILED.
+000900* ----------------------------------------------------------------
+001000*  MODIFICATION HISTORY
+001100*  03/14/2014  RD   Original CALL-parameter-checking demonstration
+001200*  08/09/2026  RD   Call ValidateDateFormat-01 with the expanded
+001300*                   multi-format, audit-logged signature; keep the
+001400*                   OK/KO parameter-matching cases unchanged.
+001500*  08/09/2026  RD   MYDATE now carries the raw date text alongside
+001600*                   the parsed YYYY/MM/DD, and the CALL picked up
+001700*                   a source-system-id parameter, so the two OK
+001800*                   cases were widened to match; the KO cases are
+001900*                   still wrong by the same margin they always
+002000*                   were and needed no change.
+002100* ----------------------------------------------------------------
+002200*
+002300*  PURPOSE.
+002400*      Regression scaffolding for CALL-parameter checking against
+002500*      ValidateDateFormat-01 -- the OK cases show a properly
+002600*      ordered, fully-counted parameter list; the KO cases show
+002700*      what happens when the called procedure name, the parameter
+002800*      count, or the parameter order is wrong.  TRAITEMENT is not
+002900*      a production date-validation loop; see DTV100 for that.
+003000*
+003100  DATA DIVISION.
+003200  LOCAL-STORAGE SECTION.
+003300*
+003400* 01  somedate - the one date this demonstration program checks.
+003500  01  SOMEDATE.
+003600      02  YYYY                 PIC 9(04).
+003700      02  MM                   PIC 9(02).
+003800      02  DD                   PIC 9(02).
+003900      02  DATE-TEXT            PIC X(11).
+004000  01  SOMEFORMAT-MASKS.
+004100      COPY DTVFMT.
+004200  01  FLAG-VALUE               PIC X      VALUE LOW-VALUE.
+004300      88  FLAG                 VALUE 'T'.
+004400      88  FLAG-FALSE           VALUE 'F'.
+004500  01  REALFORMAT               PIC X(11).
+004600  01  NORMALIZED-DATE          PIC X(10).
+004700  01  SOURCE-SYSTEM-ID         PIC X(08).
+004800*
+004900  PROCEDURE DIVISION.
+005000*
+005100  0000-MAINLINE.
+005200      PERFORM 1000-INITIALIZE
+005300      PERFORM 2000-TRAITEMENT
+005400      STOP RUN.
+005500*
+005600  1000-INITIALIZE.
+005700      MOVE 2023 TO YYYY OF SOMEDATE
+005800      MOVE 2  TO MM OF SOMEDATE
+005900      MOVE 29 TO DD OF SOMEDATE
+006000      MOVE '20230229   ' TO DATE-TEXT OF SOMEDATE
+006100      MOVE 'DEMOSYS ' TO SOURCE-SYSTEM-ID
+006200      MOVE 3 TO FORMAT-MASK-COUNT
+006300      MOVE 'YYYYMMDD   ' TO FORMAT-MASK-ENTRY (1)
+006400      MOVE 'MM/DD/YYYY ' TO FORMAT-MASK-ENTRY (2)
+006500      MOVE 'DD-MON-YYYY' TO FORMAT-MASK-ENTRY (3).
+006600*
+006700  2000-TRAITEMENT.
+006800*    __________________________________________________
+006900*    OK : proper parameter list (TCRFUN_CALL_PARAMETER_ORDER)
+007000      CALL 'ValidateDateFormat-01'
+007100          USING  SOMEDATE SOMEFORMAT-MASKS FLAG-VALUE
+007200                 REALFORMAT NORMALIZED-DATE SOURCE-SYSTEM-ID
+007300      END-CALL
+007400*
+007500      CALL 'ValidateDateFormat-01'
+007600          USING  SOMEDATE SOMEFORMAT-MASKS FLAG-VALUE
+007700                 REALFORMAT NORMALIZED-DATE SOURCE-SYSTEM-ID
+007800      END-CALL
+007900*    __________________________________________________
+008000*    KO : procedure doesn't exist
+008100      CALL 'ValidateDatFormatt'
+008200          USING  SOMEDATE SOMEFORMAT-MASKS REALFORMAT
+008300      END-CALL
+008400*    __________________________________________________
+008500*    OK : parameter number for a procedure
+008600*         however, this is parsed as a standard COBOL call
+008700      CALL 'ValidateDateFormat-01' END-CALL
+008800*    __________________________________________________
+008900*    KO : wrong parameter number (TCRFUN_MATCH_PARAMETERS_NUMBER)
+009000      CALL 'ValidateDateFormat-01'
+009100          USING  SOMEDATE SOMEFORMAT-MASKS REALFORMAT
+009200      END-CALL
+009300*    __________________________________________________
+009400*    KO : wrong parameter order (TCRFUN_MATCH_PARAMETERS_TYPE)
+009500      CALL 'ValidateDateFormat-01'
+009600          USING  SOMEFORMAT-MASKS SOMEDATE REALFORMAT FLAG-VALUE
+009700                 NORMALIZED-DATE
+009800      END-CALL.
+009900*
+010000  END PROGRAM ProcedureCall.
+010100* ****************************************************************
+010200*  IDENTIFICATION DIVISION.
+010300  IDENTIFICATION DIVISION.
+010400  PROGRAM-ID. ValidateDateFormat-01.
+010500  AUTHOR. R DUVALL.
+010600  INSTALLATION. DATA ADMINISTRATION.
+010700  DATE-WRITTEN. 03/14/2014.
+010800  DATE-COMPILED.
+010900* ----------------------------------------------------------------
+011000*  MODIFICATION HISTORY
+011100*  03/14/2014  RD   Original stub - CONTINUE, no real checking.
+011200*  08/09/2026  RD   Added genuine calendar-validity checking (no
+011300*                   more CONTINUE stub): month range, day range
+011400*                   for the month, Feb 29 only on leap years.
+011500*  08/09/2026  RD   Accept a table of acceptable format masks
+011600*                   instead of a single fixed mask; return which
+011700*                   one the date was certified against.
+011800*  08/09/2026  RD   Added an ISO-8601 normalized-date output
+011900*                   parameter (YYYY-MM-DD) so callers no longer
+012000*                   have to re-parse ACTUAL-FORMAT themselves.
+012100*  08/09/2026  RD   Every call now appends one record to the
+012200*                   DTVAUD audit trail (timestamp, date tried,
+012300*                   mask tried, okay/okay-false outcome).
+012400*  08/09/2026  RD   MYDATE now carries the caller's raw date text
+012500*                   alongside the parsed YYYY/MM/DD.  3100-TEST-
+012600*                   ONE-MASK-ENTRY used to accept whichever listed
+012700*                   mask it checked first once the calendar check
+012800*                   passed, without ever looking at how the date
+012900*                   was actually written; it now checks the raw
+013000*                   text against each candidate mask's own layout
+013100*                   (digit/letter positions and separators) and
+013200*                   only certifies a mask the text really matches.
+013300*                   Also added a SOURCE-SYSTEM-ID parameter logged
+013400*                   to the audit trail on every call so DTV200's
+013500*                   month-end report can show which feed a bad
+013600*                   format came from; a failed call now logs the
+013700*                   mask it was checked against first instead of
+013800*                   leaving AUD-FORMAT-MASK blank.
+013900* ----------------------------------------------------------------
+014000*
+014100*  PURPOSE.
+014200*      Certify that an already-parsed calendar date (MYDATE) is a
+014300*      real date, and that its raw text (also carried on MYDATE)
+014400*      actually matches one of the caller's accepted-format list
+014500*      (FORMAT-MASKS) layouts.  Logs every invocation to the audit
+014600*      trail regardless of outcome.
+014700*
+014800  ENVIRONMENT DIVISION.
+014900  INPUT-OUTPUT SECTION.
+015000  FILE-CONTROL.
+015100      SELECT DTV-AUDIT-FILE ASSIGN TO "DTVAUD"
+015200          ORGANIZATION IS LINE SEQUENTIAL
+015300          FILE STATUS IS WS-AUDIT-FILE-STATUS.
+015400*
+015500  DATA DIVISION.
+015600  FILE SECTION.
+015700  FD  DTV-AUDIT-FILE
+015800      LABEL RECORDS ARE STANDARD.
+015900  COPY DTVAUD.
+016000*
+016100  WORKING-STORAGE SECTION.
+016200*
+016300* 01  WS-FIRST-CALL-SWITCH - set OFF once the audit file has
+016400*     been opened for this run unit.
+016500  01  WS-FIRST-CALL-SWITCH      PIC X      VALUE 'Y'.
+016600      88  WS-FIRST-CALL                    VALUE 'Y'.
+016700      88  WS-NOT-FIRST-CALL                VALUE 'N'.
+016800  01  WS-AUDIT-FILE-STATUS      PIC XX.
+016900      88  WS-AUDIT-OPEN-OK                 VALUE '00' '05'.
+017000  01  WS-CALENDAR-VALID-SWITCH  PIC X.
+017100      88  WS-CALENDAR-DATE-VALID           VALUE 'Y'.
+017200      88  WS-CALENDAR-DATE-INVALID         VALUE 'N'.
+017300  01  WS-FORMAT-FOUND-SWITCH    PIC X.
+017400      88  WS-FORMAT-FOUND                  VALUE 'Y'.
+017500      88  WS-FORMAT-NOT-FOUND              VALUE 'N'.
+017600  01  WS-LEAP-YEAR-SWITCH       PIC X.
+017700      88  WS-LEAP-YEAR                     VALUE 'Y'.
+017800      88  WS-NOT-LEAP-YEAR                 VALUE 'N'.
+017900  01  WS-MASK-INDEX              PIC 9(02)  COMP.
+018000  01  WS-CANDIDATE-MASK          PIC X(11).
+018100      88  WS-MASK-IS-YYYYMMDD              VALUE 'YYYYMMDD   '.
+018200      88  WS-MASK-IS-SLASH-DATE            VALUE 'MM/DD/YYYY '.
+018300      88  WS-MASK-IS-DASH-MON              VALUE 'DD-MON-YYYY'.
+018400  01  WS-DAYS-IN-MONTH-TABLE.
+018500      02  WS-DAYS-IN-MONTH       PIC 9(02)  OCCURS 12 TIMES.
+018600  01  WS-MONTH-MAX-DD     PIC 9(02).
+018700  01  WS-DIVIDE-QUOTIENT         PIC 9(06).
+018800  01  WS-REMAINDER-4             PIC 9(02).
+018900  01  WS-REMAINDER-100           PIC 9(02).
+019000  01  WS-REMAINDER-400           PIC 9(03).
+019100*
+019200  LINKAGE SECTION.
+019300  01  MYDATE.
+019400      02  YYYY                   PIC 9(04).
+019500      02  MM                     PIC 9(02).
+019600      02  DD                     PIC 9(02).
+019700      02  DATE-TEXT              PIC X(11).
+019800  01  FORMAT-MASKS.
+019900      COPY DTVFMT.
+020000  01  OKAY-VALUE                 PIC X      VALUE LOW-VALUE.
+020100      88  OKAY                              VALUE 'T'.
+020200      88  OKAY-FALSE                        VALUE 'F'.
+020300  01  ACTUAL-FORMAT               PIC X(11).
+020400  01  NORMALIZED-DATE             PIC X(10).
+020500  01  SOURCE-SYSTEM-ID            PIC X(08).
+020600*
+020700  PROCEDURE DIVISION
+020800        USING BY REFERENCE MYDATE
+020900              BY REFERENCE FORMAT-MASKS
+021000              BY REFERENCE OKAY-VALUE
+021100              BY REFERENCE ACTUAL-FORMAT
+021200              BY REFERENCE NORMALIZED-DATE
+021300              BY REFERENCE SOURCE-SYSTEM-ID.
+021400*
+021500  0000-VALIDATE-DATE-FORMAT.
+021600      PERFORM 1000-INITIALIZE-FIRST-CALL
+021700      MOVE 'F' TO OKAY-VALUE
+021800      MOVE SPACE TO ACTUAL-FORMAT
+021900      MOVE SPACE TO NORMALIZED-DATE
+022000      PERFORM 2000-EDIT-CALENDAR-DATE
+022100      PERFORM 3000-MATCH-FORMAT-MASK
+022200      IF OKAY
+022300          PERFORM 4000-BUILD-NORMALIZED-DATE
+022400      END-IF
+022500      PERFORM 8000-WRITE-AUDIT-RECORD
+022600      GOBACK.
+022700*
+022800* ----------------------------------------------------------------
+022900*  1000-INITIALIZE-FIRST-CALL
+023000*      Opens the audit file and loads the days-per-month table
+023100*      the first time this program is entered in the run unit;
+023200*      WORKING-STORAGE otherwise keeps its values between calls.
+023300*      OPEN EXTEND does not create DTVAUD if it does not already
+023400*      exist, so a non-OK status from it falls back to OPEN
+023500*      OUTPUT, the same way DTV100's 1400-OPEN-OUTPUT-FILES picks
+023600*      between EXTEND and OUTPUT for its own files.
+023700* ----------------------------------------------------------------
+023800  1000-INITIALIZE-FIRST-CALL.
+023900      IF WS-NOT-FIRST-CALL
+024000          GO TO 1000-EXIT
+024100      END-IF
+024200      OPEN EXTEND DTV-AUDIT-FILE
+024300      IF NOT WS-AUDIT-OPEN-OK
+024400          OPEN OUTPUT DTV-AUDIT-FILE
+024500      END-IF
+024600      MOVE 31 TO WS-DAYS-IN-MONTH (1)
+024700      MOVE 28 TO WS-DAYS-IN-MONTH (2)
+024800      MOVE 31 TO WS-DAYS-IN-MONTH (3)
+024900      MOVE 30 TO WS-DAYS-IN-MONTH (4)
+025000      MOVE 31 TO WS-DAYS-IN-MONTH (5)
+025100      MOVE 30 TO WS-DAYS-IN-MONTH (6)
+025200      MOVE 31 TO WS-DAYS-IN-MONTH (7)
+025300      MOVE 31 TO WS-DAYS-IN-MONTH (8)
+025400      MOVE 30 TO WS-DAYS-IN-MONTH (9)
+025500      MOVE 31 TO WS-DAYS-IN-MONTH (10)
+025600      MOVE 30 TO WS-DAYS-IN-MONTH (11)
+025700      MOVE 31 TO WS-DAYS-IN-MONTH (12)
+025800      MOVE 'N' TO WS-FIRST-CALL-SWITCH.
+025900  1000-EXIT.
+026000      EXIT.
+026100*
+026200* ----------------------------------------------------------------
+026300*  2000-EDIT-CALENDAR-DATE
+026400*      Real calendar-validity check: month in range, day in
+026500*      range for that month, Feb 29 only on leap years.
+026600* ----------------------------------------------------------------
+026700  2000-EDIT-CALENDAR-DATE.
+026800      MOVE 'N' TO WS-CALENDAR-VALID-SWITCH
+026900      IF MM OF MYDATE < 1 OR MM OF MYDATE > 12
+027000          GO TO 2000-EXIT
+027100      END-IF
+027200      PERFORM 2100-DETERMINE-LEAP-YEAR
+027300      MOVE WS-DAYS-IN-MONTH (MM OF MYDATE) TO WS-MONTH-MAX-DD
+027400      IF MM OF MYDATE = 2 AND WS-LEAP-YEAR
+027500          ADD 1 TO WS-MONTH-MAX-DD
+027600      END-IF
+027700      IF DD OF MYDATE >= 1 AND DD OF MYDATE <= WS-MONTH-MAX-DD
+027800          MOVE 'Y' TO WS-CALENDAR-VALID-SWITCH
+027900      END-IF.
+028000  2000-EXIT.
+028100      EXIT.
+028200*
+028300* ----------------------------------------------------------------
+028400*  2100-DETERMINE-LEAP-YEAR
+028500*      Divisible by 400, or by 4 and not by 100.
+028600* ----------------------------------------------------------------
+028700  2100-DETERMINE-LEAP-YEAR.
+028800      MOVE 'N' TO WS-LEAP-YEAR-SWITCH
+028900      DIVIDE YYYY OF MYDATE BY 400
+029000          GIVING WS-DIVIDE-QUOTIENT REMAINDER WS-REMAINDER-400
+029100      IF WS-REMAINDER-400 = 0
+029200          MOVE 'Y' TO WS-LEAP-YEAR-SWITCH
+029300          GO TO 2100-EXIT
+029400      END-IF
+029500      DIVIDE YYYY OF MYDATE BY 100
+029600          GIVING WS-DIVIDE-QUOTIENT REMAINDER WS-REMAINDER-100
+029700      IF WS-REMAINDER-100 = 0
+029800          GO TO 2100-EXIT
+029900      END-IF
+030000      DIVIDE YYYY OF MYDATE BY 4
+030100          GIVING WS-DIVIDE-QUOTIENT REMAINDER WS-REMAINDER-4
+030200      IF WS-REMAINDER-4 = 0
+030300          MOVE 'Y' TO WS-LEAP-YEAR-SWITCH
+030400      END-IF.
+030500  2100-EXIT.
+030600      EXIT.
+030700*
+030800* ----------------------------------------------------------------
+030900*  3000-MATCH-FORMAT-MASK
+031000*      Tries each mask the caller offered, in the order given,
+031100*      and stops at the first one whose layout the raw date text
+031200*      actually matches - provided the date also passed the
+031300*      calendar check.
+031400* ----------------------------------------------------------------
+031500  3000-MATCH-FORMAT-MASK.
+031600      MOVE 'N' TO WS-FORMAT-FOUND-SWITCH
+031700      IF WS-CALENDAR-DATE-INVALID
+031800          GO TO 3000-EXIT
+031900      END-IF
+032000      PERFORM 3100-TEST-ONE-MASK-ENTRY
+032100          VARYING WS-MASK-INDEX FROM 1 BY 1
+032200          UNTIL WS-MASK-INDEX > FORMAT-MASK-COUNT
+032300             OR WS-FORMAT-FOUND.
+032400  3000-EXIT.
+032500      EXIT.
+032600*
+032700* ----------------------------------------------------------------
+032800*  3100-TEST-ONE-MASK-ENTRY
+032900*      Checks DATE-TEXT OF MYDATE against the candidate mask's
+033000*      own layout - which positions must be digits, which must be
+033100*      letters, and where the separators fall - instead of just
+033200*      trusting that the caller listed the right mask.
+033300* ----------------------------------------------------------------
+033400  3100-TEST-ONE-MASK-ENTRY.
+033500      MOVE FORMAT-MASK-ENTRY (WS-MASK-INDEX) TO WS-CANDIDATE-MASK
+033600      IF WS-MASK-IS-YYYYMMDD
+033700          IF DATE-TEXT OF MYDATE (1:8) IS NUMERIC
+033800             AND DATE-TEXT OF MYDATE (9:3) = SPACE
+033900              PERFORM 3200-ACCEPT-CANDIDATE-MASK
+034000          END-IF
+034100      ELSE
+034200          IF WS-MASK-IS-SLASH-DATE
+034300              IF DATE-TEXT OF MYDATE (1:2) IS NUMERIC
+034400                 AND DATE-TEXT OF MYDATE (3:1) = '/'
+034500                 AND DATE-TEXT OF MYDATE (4:2) IS NUMERIC
+034600                 AND DATE-TEXT OF MYDATE (6:1) = '/'
+034700                 AND DATE-TEXT OF MYDATE (7:4) IS NUMERIC
+034800                  PERFORM 3200-ACCEPT-CANDIDATE-MASK
+034900              END-IF
+035000          ELSE
+035100              IF WS-MASK-IS-DASH-MON
+035200                  IF DATE-TEXT OF MYDATE (1:2) IS NUMERIC
+035300                     AND DATE-TEXT OF MYDATE (3:1) = '-'
+035400                     AND DATE-TEXT OF MYDATE (4:3) IS ALPHABETIC
+035500                     AND DATE-TEXT OF MYDATE (7:1) = '-'
+035600                     AND DATE-TEXT OF MYDATE (8:4) IS NUMERIC
+035700                      PERFORM 3200-ACCEPT-CANDIDATE-MASK
+035800                  END-IF
+035900              END-IF
+036000          END-IF
+036100      END-IF.
+036200*
+036300  3200-ACCEPT-CANDIDATE-MASK.
+036400      MOVE 'Y' TO WS-FORMAT-FOUND-SWITCH
+036500      MOVE WS-CANDIDATE-MASK TO ACTUAL-FORMAT
+036600      MOVE 'T' TO OKAY-VALUE.
+036700*
+036800* ----------------------------------------------------------------
+036900*  4000-BUILD-NORMALIZED-DATE
+037000*      ISO-8601 output (YYYY-MM-DD), independent of which mask
+037100*      matched, so callers never have to parse ACTUAL-FORMAT.
+037200* ----------------------------------------------------------------
+037300  4000-BUILD-NORMALIZED-DATE.
+037400      STRING YYYY OF MYDATE        DELIMITED BY SIZE
+037500             '-'                   DELIMITED BY SIZE
+037600             MM OF MYDATE          DELIMITED BY SIZE
+037700             '-'                   DELIMITED BY SIZE
+037800             DD OF MYDATE          DELIMITED BY SIZE
+037900          INTO NORMALIZED-DATE
+038000      END-STRING.
+038100*
+038200* ----------------------------------------------------------------
+038300*  8000-WRITE-AUDIT-RECORD
+038400*      One record per call, pass or fail, so "dates in" can be
+038500*      reconciled against "dates validated" at end of day.  A
+038600*      failed call logs the mask it was checked against first,
+038700*      rather than leaving AUD-FORMAT-MASK blank, so DTV200 can
+038800*      still tally it by the format the source system asked for.
+038900* ----------------------------------------------------------------
+039000  8000-WRITE-AUDIT-RECORD.
+039100      ACCEPT AUD-DATE OF DTV-AUDIT-RECORD FROM DATE YYYYMMDD
+039200      ACCEPT AUD-TIME OF DTV-AUDIT-RECORD FROM TIME
+039300      MOVE SOURCE-SYSTEM-ID     TO AUD-SOURCE-SYSTEM-ID
+039400      MOVE YYYY OF MYDATE       TO AUD-YYYY OF DTV-AUDIT-RECORD
+039500      MOVE MM OF MYDATE         TO AUD-MM OF DTV-AUDIT-RECORD
+039600      MOVE DD OF MYDATE         TO AUD-DD OF DTV-AUDIT-RECORD
+039700      IF OKAY
+039800          MOVE ACTUAL-FORMAT TO AUD-FORMAT-MASK
+039900      ELSE
+040000          IF FORMAT-MASK-COUNT > 0
+040100              MOVE FORMAT-MASK-ENTRY (1) TO AUD-FORMAT-MASK
+040200          ELSE
+040300              MOVE SPACE TO AUD-FORMAT-MASK
+040400          END-IF
+040500      END-IF
+040600      MOVE OKAY-VALUE TO AUD-OUTCOME
+040700      MOVE SPACE TO AUD-FILLER OF DTV-AUDIT-RECORD
+040800      WRITE DTV-AUDIT-RECORD.
+040900*
+041000  END PROGRAM ValidateDateFormat-01.
