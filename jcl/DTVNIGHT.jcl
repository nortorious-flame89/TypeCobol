@@ -0,0 +1,70 @@
+//DTVNIGHT JOB (ACCTNO),'DATE VALIDATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*  DTVNIGHT - NIGHTLY DATE VALIDATION BATCH RUN
+//*
+//*  MODIFICATION HISTORY
+//*  08/09/2026  RD   ORIGINAL.  RUNS DTV100 AGAINST THE DAY'S
+//*                   PRODUCTION TRANSACTION FILE.  DTV100 CALLS
+//*                   ValidateDateFormat-01 ONCE PER RECORD.  THE
+//*                   LIST OF ACCEPTABLE DATE FORMAT MASKS IS
+//*                   PASSED AS A PARM SO OPS CAN ADD OR DROP A
+//*                   FORMAT WITHOUT A RECOMPILE.  DTVCKPT CARRIES
+//*                   THE CHECKPOINT/RESTART STATE FROM ONE
+//*                   SUBMISSION TO THE NEXT - IF STEP010 ABENDS,
+//*                   RESUBMIT THIS SAME JOB AND IT PICKS UP WHERE
+//*                   IT LEFT OFF INSTEAD OF REPROCESSING THE
+//*                   WHOLE FILE.
+//*  08/09/2026  RD   ADDED &RUNRPT SO THE MONTH-END STEP020 CAN
+//*                   BE TURNED ON FOR A SINGLE SUBMISSION FROM
+//*                   THE OVERRIDE PARM CARD WITHOUT A JCL CHANGE.
+//*  08/09/2026  RD   DTVRSLT WAS DISP=(NEW,CATLG,DELETE), SO AN
+//*                   ABEND DELETED THE RESULTS A RESTART NEEDS
+//*                   TO EXTEND.  CHANGED TO DISP=(MOD,CATLG,CATLG)
+//*                   TO MATCH DTVREJS/DTVCKPT/DTVAUD.
+//*  08/09/2026  RD   DTVAUD NOW CARRIES THE SOURCE SYSTEM ID SO
+//*                   STEP020 CAN REPORT WHICH FEED A BAD FORMAT
+//*                   CAME FROM.  LRECL GREW FROM 46 TO 54.
+//*
+// SET RUNRPT=N
+//STEP010  EXEC PGM=DTV100,
+//             PARM='YYYYMMDD,MM/DD/YYYY,DD-MON-YYYY'
+//STEPLIB  DD  DSN=PROD.DATEVAL.LOADLIB,DISP=SHR
+//DTVTRAN  DD  DSN=PROD.DATEVAL.DAILY.TRANS,DISP=SHR
+//DTVRSLT  DD  DSN=PROD.DATEVAL.DAILY.RESULTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//DTVREJS  DD  DSN=PROD.DATEVAL.DAILY.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=4800)
+//DTVCKPT  DD  DSN=PROD.DATEVAL.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=16,BLKSIZE=1600)
+//DTVAUD   DD  DSN=PROD.DATEVAL.AUDIT.MTD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=54,BLKSIZE=5400)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//*  STEP020 - MONTH-END RECONCILIATION REPORT.  CONDITIONED TO
+//*  RUN ONLY WHEN &RUNRPT IS SET TO Y ON THE MONTH'S LAST
+//*  SCHEDULED SUBMISSION OF THIS JOB; OPS SETS THE OVERRIDE ON
+//*  THE SET STATEMENT ABOVE (OR ON THE SUBMITTED JCL'S OVERRIDE
+//*  CARD), NOT BY EDITING THE STEPS BELOW.  COND= STILL SKIPS
+//*  STEP020 IF STEP010 ABENDS EVEN WHEN &RUNRPT IS Y.
+//*
+// IF (&RUNRPT = 'Y') THEN
+//STEP020  EXEC PGM=DTV200,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=PROD.DATEVAL.LOADLIB,DISP=SHR
+//DTVAUD   DD  DSN=PROD.DATEVAL.AUDIT.MTD,DISP=SHR
+//DTVRPT   DD  DSN=PROD.DATEVAL.MONTHEND.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+// ENDIF
+//
