@@ -0,0 +1,215 @@
+000100* ****************************************************************
+000200*  IDENTIFICATION DIVISION.
+000300  IDENTIFICATION DIVISION.
+000400  PROGRAM-ID. DTV200.
+000500  AUTHOR. R DUVALL.
+000600  INSTALLATION. DATA ADMINISTRATION.
+000700  DATE-WRITTEN. 08/09/2026.
+000800  DATE-COMPILED.
+000900* ----------------------------------------------------------------
+001000*  MODIFICATION HISTORY
+001100*  08/09/2026  RD   Original month-end reconciliation report.
+001200*                   Reads a month of DTVAUD audit records and
+001300*                   tallies, per format-mask code, how many dates
+001400*                   validated okay versus okay-false, so a feed
+001500*                   sending consistently malformed dates shows up
+001600*                   at a glance.
+001700*  08/09/2026  RD   DTVAUD now carries a source-system-id on
+001800*                   every record, and a failed call's entry now
+001900*                   names the mask it was checked against instead
+002000*                   of being blank.  Tallies are now kept per
+002100*                   source-system/format-mask pair instead of per
+002200*                   format-mask alone, so the report can show
+002300*                   which feed, not just which format, is behind
+002400*                   the rejects.
+002500* ----------------------------------------------------------------
+002600*
+002700*  PURPOSE.
+002800*      DTVAUD accumulates one record per ValidateDateFormat-01
+002900*      call all month; this program summarises it by source
+003000*      system and format code onto DTVRPT for the month-end
+003100*      reconciliation run.
+003200*
+003300  ENVIRONMENT DIVISION.
+003400  INPUT-OUTPUT SECTION.
+003500  FILE-CONTROL.
+003600      SELECT AUDIT-FILE ASSIGN TO "DTVAUD"
+003700          ORGANIZATION IS LINE SEQUENTIAL.
+003800      SELECT REPORT-FILE ASSIGN TO "DTVRPT"
+003900          ORGANIZATION IS LINE SEQUENTIAL.
+004000*
+004100  DATA DIVISION.
+004200  FILE SECTION.
+004300  FD  AUDIT-FILE
+004400      LABEL RECORDS ARE STANDARD.
+004500  COPY DTVAUD.
+004600*
+004700  FD  REPORT-FILE
+004800      LABEL RECORDS ARE STANDARD.
+004900  01  REPORT-LINE                    PIC X(80).
+005000*
+005100  WORKING-STORAGE SECTION.
+005200*
+005300  77  WS-TALLY-COUNT                 PIC 9(02)  VALUE 0 COMP.
+005400  77  WS-TALLY-INDEX                 PIC 9(02)  VALUE 0 COMP.
+005500  77  WS-FOUND-INDEX                 PIC 9(02)  VALUE 0 COMP.
+005600  77  WS-TOTAL-OKAY-COUNT            PIC 9(08)  VALUE 0 COMP.
+005700  77  WS-TOTAL-KO-COUNT              PIC 9(08)  VALUE 0 COMP.
+005800  77  WS-TALLY-MAX-ENTRIES           PIC 9(02)  VALUE 20 COMP.
+005900  77  WS-OVERFLOW-COUNT              PIC 9(08)  VALUE 0 COMP.
+006000*
+006100  01  WS-EOF-SWITCH                  PIC X      VALUE 'N'.
+006200      88  WS-END-OF-AUDIT-FILE                  VALUE 'Y'.
+006300*
+006400  01  WS-FORMAT-TALLY-TABLE.
+006500      02  WS-FORMAT-TALLY-ENTRY      OCCURS 20 TIMES.
+006600          05  WS-TALLY-SOURCE-SYSTEM-ID
+006700                                     PIC X(08).
+006800          05  WS-TALLY-FORMAT-MASK   PIC X(11).
+006900          05  WS-TALLY-OKAY-COUNT    PIC 9(08)  COMP.
+007000          05  WS-TALLY-KO-COUNT      PIC 9(08)  COMP.
+007100*
+007200  01  WS-REPORT-NUMBER-EDIT          PIC ZZZZ,ZZ9.
+007300  01  WS-REPORT-OKAY-EDIT            PIC ZZZZ,ZZ9.
+007400  01  WS-REPORT-KO-EDIT              PIC ZZZZ,ZZ9.
+007500  01  WS-REPORT-LINE-WORK            PIC X(80).
+007600*
+007700  PROCEDURE DIVISION.
+007800*
+007900  0000-MAINLINE.
+008000      PERFORM 1000-INITIALIZE
+008100      PERFORM 2000-PROCESS-AUDIT-RECORDS
+008200      PERFORM 3000-PRINT-REPORT
+008300      PERFORM 9000-TERMINATE
+008400      STOP RUN.
+008500*
+008600  1000-INITIALIZE.
+008700      OPEN INPUT AUDIT-FILE
+008800      OPEN OUTPUT REPORT-FILE.
+008900*
+009000* ----------------------------------------------------------------
+009100*  2000-PROCESS-AUDIT-RECORDS
+009200* ----------------------------------------------------------------
+009300  2000-PROCESS-AUDIT-RECORDS.
+009400      PERFORM 2100-PROCESS-ONE-AUDIT-RECORD
+009500          UNTIL WS-END-OF-AUDIT-FILE.
+009600*
+009700  2100-PROCESS-ONE-AUDIT-RECORD.
+009800      READ AUDIT-FILE
+009900          AT END
+010000              MOVE 'Y' TO WS-EOF-SWITCH
+010100      END-READ
+010200      IF WS-END-OF-AUDIT-FILE
+010300          GO TO 2100-EXIT
+010400      END-IF
+010500      PERFORM 2200-FIND-OR-ADD-TALLY-ENTRY.
+010600  2100-EXIT.
+010700      EXIT.
+010800*
+010900* ----------------------------------------------------------------
+011000*  2200-FIND-OR-ADD-TALLY-ENTRY
+011100*      Locates the tally entry for this record's source-system-id
+011200*      and format-mask pair, adding a new one the first time that
+011300*      pair is seen, then posts this record's outcome to it.
+011400* ----------------------------------------------------------------
+011500  2200-FIND-OR-ADD-TALLY-ENTRY.
+011600      MOVE 0 TO WS-FOUND-INDEX
+011700      PERFORM 2210-TEST-ONE-TALLY-ENTRY
+011800          VARYING WS-TALLY-INDEX FROM 1 BY 1
+011900          UNTIL WS-TALLY-INDEX > WS-TALLY-COUNT
+012000             OR WS-FOUND-INDEX > 0
+012100      IF WS-FOUND-INDEX = 0
+012200          IF WS-TALLY-COUNT < WS-TALLY-MAX-ENTRIES
+012300              ADD 1 TO WS-TALLY-COUNT
+012400              MOVE WS-TALLY-COUNT TO WS-FOUND-INDEX
+012500              MOVE AUD-SOURCE-SYSTEM-ID TO
+012600                  WS-TALLY-SOURCE-SYSTEM-ID (WS-FOUND-INDEX)
+012700              MOVE AUD-FORMAT-MASK TO
+012800                  WS-TALLY-FORMAT-MASK (WS-FOUND-INDEX)
+012900              MOVE 0 TO WS-TALLY-OKAY-COUNT (WS-FOUND-INDEX)
+013000              MOVE 0 TO WS-TALLY-KO-COUNT (WS-FOUND-INDEX)
+013100          ELSE
+013200              ADD 1 TO WS-OVERFLOW-COUNT
+013300              GO TO 2200-EXIT
+013400          END-IF
+013500      END-IF
+013600      IF AUD-OKAY
+013700          ADD 1 TO WS-TALLY-OKAY-COUNT (WS-FOUND-INDEX)
+013800          ADD 1 TO WS-TOTAL-OKAY-COUNT
+013900      ELSE
+014000          ADD 1 TO WS-TALLY-KO-COUNT (WS-FOUND-INDEX)
+014100          ADD 1 TO WS-TOTAL-KO-COUNT
+014200      END-IF.
+014300  2200-EXIT.
+014400      EXIT.
+014500*
+014600  2210-TEST-ONE-TALLY-ENTRY.
+014700      IF WS-TALLY-SOURCE-SYSTEM-ID (WS-TALLY-INDEX)
+014800                                  = AUD-SOURCE-SYSTEM-ID
+014900         AND WS-TALLY-FORMAT-MASK (WS-TALLY-INDEX)
+015000                                  = AUD-FORMAT-MASK
+015100          MOVE WS-TALLY-INDEX TO WS-FOUND-INDEX
+015200      END-IF.
+015300*
+015400* ----------------------------------------------------------------
+015500*  3000-PRINT-REPORT
+015600* ----------------------------------------------------------------
+015700  3000-PRINT-REPORT.
+015800      MOVE 'SOURCE   FORMAT MASK  OKAY-COUNT  OKAY-FALSE-COUNT'
+015900          TO REPORT-LINE
+016000      WRITE REPORT-LINE
+016100      PERFORM 3100-PRINT-ONE-TALLY-LINE
+016200          VARYING WS-TALLY-INDEX FROM 1 BY 1
+016300          UNTIL WS-TALLY-INDEX > WS-TALLY-COUNT
+016400      MOVE SPACE TO REPORT-LINE
+016500      WRITE REPORT-LINE
+016600      MOVE WS-TOTAL-OKAY-COUNT TO WS-REPORT-NUMBER-EDIT
+016700      STRING 'TOTAL OKAY       : ' DELIMITED BY SIZE
+016800             WS-REPORT-NUMBER-EDIT DELIMITED BY SIZE
+016900          INTO WS-REPORT-LINE-WORK
+017000      END-STRING
+017100      MOVE WS-REPORT-LINE-WORK TO REPORT-LINE
+017200      WRITE REPORT-LINE
+017300      MOVE WS-TOTAL-KO-COUNT TO WS-REPORT-NUMBER-EDIT
+017400      STRING 'TOTAL OKAY-FALSE : ' DELIMITED BY SIZE
+017500             WS-REPORT-NUMBER-EDIT DELIMITED BY SIZE
+017600          INTO WS-REPORT-LINE-WORK
+017700      END-STRING
+017800      MOVE WS-REPORT-LINE-WORK TO REPORT-LINE
+017900      WRITE REPORT-LINE
+018000      IF WS-OVERFLOW-COUNT > 0
+018100          MOVE WS-OVERFLOW-COUNT TO WS-REPORT-NUMBER-EDIT
+018200          STRING 'FORMAT CODES DROPPED (TABLE FULL): '
+018300                 DELIMITED BY SIZE
+018400                 WS-REPORT-NUMBER-EDIT DELIMITED BY SIZE
+018500              INTO WS-REPORT-LINE-WORK
+018600          END-STRING
+018700          MOVE WS-REPORT-LINE-WORK TO REPORT-LINE
+018800          WRITE REPORT-LINE
+018900      END-IF.
+019000*
+019100  3100-PRINT-ONE-TALLY-LINE.
+019200      MOVE WS-TALLY-OKAY-COUNT (WS-TALLY-INDEX)
+019300          TO WS-REPORT-OKAY-EDIT
+019400      MOVE WS-TALLY-KO-COUNT (WS-TALLY-INDEX)
+019500          TO WS-REPORT-KO-EDIT
+019600      MOVE SPACE TO WS-REPORT-LINE-WORK
+019700      STRING WS-TALLY-SOURCE-SYSTEM-ID (WS-TALLY-INDEX)
+019800             DELIMITED BY SIZE
+019900             ' '                   DELIMITED BY SIZE
+020000             WS-TALLY-FORMAT-MASK (WS-TALLY-INDEX)
+020100             DELIMITED BY SIZE
+020200             '  '                  DELIMITED BY SIZE
+020300             WS-REPORT-OKAY-EDIT   DELIMITED BY SIZE
+020400             '  '                  DELIMITED BY SIZE
+020500             WS-REPORT-KO-EDIT     DELIMITED BY SIZE
+020600          INTO WS-REPORT-LINE-WORK
+020700      END-STRING
+020800      MOVE WS-REPORT-LINE-WORK TO REPORT-LINE
+020900      WRITE REPORT-LINE.
+021000*
+021100  9000-TERMINATE.
+021200      CLOSE AUDIT-FILE
+021300      CLOSE REPORT-FILE.
+021400*
+021500  END PROGRAM DTV200.
