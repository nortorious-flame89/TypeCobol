@@ -0,0 +1,342 @@
+000100* ****************************************************************
+000200*  IDENTIFICATION DIVISION.
+000300  IDENTIFICATION DIVISION.
+000400  PROGRAM-ID. DTV100.
+000500  AUTHOR. R DUVALL.
+000600  INSTALLATION. DATA ADMINISTRATION.
+000700  DATE-WRITTEN. 08/09/2026.
+000800  DATE-COMPILED.
+000900* ----------------------------------------------------------------
+001000*  MODIFICATION HISTORY
+001100*  08/09/2026  RD   Original file-driven batch driver for
+001200*                   ValidateDateFormat-01.  Reads DTVTRAN (one
+001300*                   DATE-VALIDATION-REQUEST per record, see
+001400*                   DTVREQ), writes a pass/fail line to DTVRSLT
+001500*                   per record the way ProcedureCall's TRAITEMENT
+001600*                   exercises the CALL, and writes a DTVREJS
+001700*                   record for every date that does not validate.
+001800*                   Checkpoints every WS-CHECKPOINT-INTERVAL
+001900*                   records to DTVCKPT so an abended run can be
+002000*                   resubmitted and pick up where it left off
+002100*                   instead of reprocessing the whole file.  The
+002200*                   acceptable format-mask list comes in as a
+002300*                   PARM so ops can change it without a recompile.
+002400*  08/09/2026  RD   DVR-DATE-TEXT now flows into SOMEDATE so
+002500*                   ValidateDateFormat-01 can check the source
+002600*                   system's raw date text against each candidate
+002700*                   mask's layout, and DVR-SOURCE-SYSTEM-ID is
+002800*                   passed on the CALL so the audit trail can be
+002900*                   reconciled by feed as well as by format.
+003000*  08/09/2026  RD   2150-BUILD-CALL-MASK-LIST moved ahead of
+003100*                   2200-VALIDATE-ONE-DATE so paragraph numbers
+003200*                   read top-to-bottom; REJ-FORMAT-TRIED now
+003300*                   takes FORMAT-MASK-ENTRY (1), the mask actually
+003400*                   offered first, instead of the source system's
+003500*                   raw (and sometimes blank) DVR-FORMAT-MASK; and
+003600*                   WS-RECORDS-READ, which never diverged from
+003700*                   WS-RECORDS-PROCESSED, is gone.
+003800* ----------------------------------------------------------------
+003900*
+004000*  PURPOSE.
+004100*      Production batch driver that re-keys hundreds of incoming
+004200*      dates a day through ValidateDateFormat-01.
+004300*
+004400  ENVIRONMENT DIVISION.
+004500  INPUT-OUTPUT SECTION.
+004600  FILE-CONTROL.
+004700      SELECT TRANS-FILE ASSIGN TO "DTVTRAN"
+004800          ORGANIZATION IS LINE SEQUENTIAL.
+004900      SELECT RESULT-FILE ASSIGN TO "DTVRSLT"
+005000          ORGANIZATION IS LINE SEQUENTIAL.
+005100      SELECT REJECT-FILE ASSIGN TO "DTVREJS"
+005200          ORGANIZATION IS LINE SEQUENTIAL.
+005300      SELECT CHECKPOINT-FILE ASSIGN TO "DTVCKPT"
+005400          ORGANIZATION IS LINE SEQUENTIAL
+005500          FILE STATUS IS WS-CKPT-FILE-STATUS.
+005600*
+005700  DATA DIVISION.
+005800  FILE SECTION.
+005900  FD  TRANS-FILE
+006000      LABEL RECORDS ARE STANDARD.
+006100  COPY DTVREQ.
+006200*
+006300  FD  RESULT-FILE
+006400      LABEL RECORDS ARE STANDARD.
+006500  01  RESULT-RECORD                  PIC X(80).
+006600*
+006700  FD  REJECT-FILE
+006800      LABEL RECORDS ARE STANDARD.
+006900  COPY DTVREJ.
+007000*
+007100  FD  CHECKPOINT-FILE
+007200      LABEL RECORDS ARE STANDARD.
+007300  01  CHECKPOINT-RECORD.
+007400      05  CKPT-RECORDS-PROCESSED     PIC 9(08).
+007500      05  CKPT-STATUS                PIC X(08).
+007600          88  CKPT-COMPLETE                     VALUE 'COMPLETE'.
+007700          88  CKPT-IN-PROGRESS                  VALUE 'INPROG  '.
+007800*
+007900  WORKING-STORAGE SECTION.
+008000*
+008100  77  WS-RECORDS-PROCESSED           PIC 9(08)  VALUE 0 COMP.
+008200  77  WS-RECORDS-TO-SKIP             PIC 9(08)  VALUE 0 COMP.
+008300  77  WS-SKIP-INDEX                  PIC 9(08)  VALUE 0 COMP.
+008400  77  WS-CHECKPOINT-INTERVAL         PIC 9(04)  VALUE 100 COMP.
+008500  77  WS-CKPT-QUOTIENT               PIC 9(08)  VALUE 0 COMP.
+008600  77  WS-CKPT-REMAINDER              PIC 9(04)  VALUE 0 COMP.
+008700  77  WS-MASK-INDEX                  PIC 9(02)  VALUE 0 COMP.
+008800  77  WS-PARM-MASK-COUNT             PIC 9(02)  VALUE 0 COMP.
+008900*
+009000  01  WS-EOF-SWITCH                  PIC X      VALUE 'N'.
+009100      88  WS-END-OF-TRANS-FILE                  VALUE 'Y'.
+009200  01  WS-CKPT-FILE-STATUS             PIC XX.
+009300      88  WS-CKPT-OPEN-OK                       VALUE '00'.
+009400  01  WS-RESTART-SWITCH               PIC X      VALUE 'N'.
+009500      88  WS-RESTART-THIS-RUN                   VALUE 'Y'.
+009600*
+009700  01  WS-PARM-MASK-TABLE.
+009800      02  WS-PARM-MASK-ENTRY          PIC X(11)  OCCURS 10 TIMES.
+009900*
+010000  01  SOMEFORMAT-MASKS.
+010100      COPY DTVFMT.
+010200*
+010300  01  SOMEDATE.
+010400      02  YYYY                       PIC 9(04).
+010500      02  MM                         PIC 9(02).
+010600      02  DD                         PIC 9(02).
+010700      02  DATE-TEXT                  PIC X(11).
+010800  01  FLAG-VALUE                     PIC X      VALUE LOW-VALUE.
+010900      88  FLAG                                  VALUE 'T'.
+011000      88  FLAG-FALSE                            VALUE 'F'.
+011100  01  REALFORMAT                     PIC X(11).
+011200  01  NORMALIZED-DATE                PIC X(10).
+011300  01  WS-PASS-FAIL                   PIC X(04).
+011400  01  WS-RESULT-LINE                 PIC X(80).
+011500*
+011600  LINKAGE SECTION.
+011700  01  PARM-DATA-AREA.
+011800      05  PARM-LENGTH                PIC S9(04)  COMP.
+011900      05  PARM-TEXT                  PIC X(79).
+012000*
+012100  PROCEDURE DIVISION USING PARM-DATA-AREA.
+012200*
+012300  0000-MAINLINE.
+012400      PERFORM 1000-INITIALIZE
+012500      PERFORM 2000-PROCESS-TRANSACTIONS
+012600      PERFORM 9000-TERMINATE
+012700      STOP RUN.
+012800*
+012900* ----------------------------------------------------------------
+013000*  1000-INITIALIZE
+013100* ----------------------------------------------------------------
+013200  1000-INITIALIZE.
+013300      PERFORM 1100-PARSE-FORMAT-PARM
+013400      OPEN INPUT TRANS-FILE
+013500      PERFORM 1300-CHECK-FOR-RESTART
+013600      PERFORM 1400-OPEN-OUTPUT-FILES.
+013700*
+013800* ----------------------------------------------------------------
+013900*  1100-PARSE-FORMAT-PARM
+014000*      Parses the job's acceptable-mask list off the JCL PARM
+014100*      into WS-PARM-MASK-TABLE; defaults to the three standard
+014200*      masks when no PARM is supplied.  2150-BUILD-CALL-MASK-
+014300*      LIST combines this with each record's own DVR-FORMAT-
+014400*      MASK to build the list actually offered to
+014500*      ValidateDateFormat-01.
+014600* ----------------------------------------------------------------
+014700  1100-PARSE-FORMAT-PARM.
+014800      MOVE 0 TO WS-PARM-MASK-COUNT
+014900      IF PARM-LENGTH > 0
+015000          UNSTRING PARM-TEXT (1 : PARM-LENGTH) DELIMITED BY ','
+015100              INTO WS-PARM-MASK-ENTRY (1) WS-PARM-MASK-ENTRY (2)
+015200                   WS-PARM-MASK-ENTRY (3) WS-PARM-MASK-ENTRY (4)
+015300                   WS-PARM-MASK-ENTRY (5) WS-PARM-MASK-ENTRY (6)
+015400                   WS-PARM-MASK-ENTRY (7) WS-PARM-MASK-ENTRY (8)
+015500                   WS-PARM-MASK-ENTRY (9) WS-PARM-MASK-ENTRY (10)
+015600              TALLYING IN WS-PARM-MASK-COUNT
+015700          END-UNSTRING
+015800      END-IF
+015900      IF WS-PARM-MASK-COUNT = 0
+016000          MOVE 3 TO WS-PARM-MASK-COUNT
+016100          MOVE 'YYYYMMDD   ' TO WS-PARM-MASK-ENTRY (1)
+016200          MOVE 'MM/DD/YYYY ' TO WS-PARM-MASK-ENTRY (2)
+016300          MOVE 'DD-MON-YYYY' TO WS-PARM-MASK-ENTRY (3)
+016400      END-IF.
+016500*
+016600* ----------------------------------------------------------------
+016700*  1300-CHECK-FOR-RESTART
+016800*      An INPROG checkpoint left behind by an abended run means
+016900*      this run should skip that many transactions and resume;
+017000*      a COMPLETE checkpoint, or none at all, means start clean.
+017100* ----------------------------------------------------------------
+017200  1300-CHECK-FOR-RESTART.
+017300      MOVE 0 TO WS-RECORDS-TO-SKIP
+017400      OPEN INPUT CHECKPOINT-FILE
+017500      IF WS-CKPT-OPEN-OK
+017600          READ CHECKPOINT-FILE
+017700              AT END
+017800                  MOVE 0 TO WS-RECORDS-TO-SKIP
+017900          END-READ
+018000          IF CKPT-IN-PROGRESS
+018100              MOVE CKPT-RECORDS-PROCESSED TO WS-RECORDS-TO-SKIP
+018200              MOVE 'Y' TO WS-RESTART-SWITCH
+018300          END-IF
+018400          CLOSE CHECKPOINT-FILE
+018500      END-IF
+018600      IF WS-RECORDS-TO-SKIP > 0
+018700          PERFORM 1350-SKIP-ONE-RECORD
+018800              VARYING WS-SKIP-INDEX FROM 1 BY 1
+018900              UNTIL WS-SKIP-INDEX > WS-RECORDS-TO-SKIP
+019000                 OR WS-END-OF-TRANS-FILE
+019100          MOVE WS-RECORDS-TO-SKIP TO WS-RECORDS-PROCESSED
+019200      END-IF.
+019300*
+019400  1350-SKIP-ONE-RECORD.
+019500      READ TRANS-FILE
+019600          AT END
+019700              MOVE 'Y' TO WS-EOF-SWITCH
+019800      END-READ.
+019900*
+020000* ----------------------------------------------------------------
+020100*  1400-OPEN-OUTPUT-FILES
+020200*      A restart reopens RESULT-FILE and REJECT-FILE for EXTEND
+020300*      so the prior run's committed lines for the records being
+020400*      skipped are kept; a clean start opens them fresh.
+020500* ----------------------------------------------------------------
+020600  1400-OPEN-OUTPUT-FILES.
+020700      IF WS-RESTART-THIS-RUN
+020800          OPEN EXTEND RESULT-FILE
+020900          OPEN EXTEND REJECT-FILE
+021000      ELSE
+021100          OPEN OUTPUT RESULT-FILE
+021200          OPEN OUTPUT REJECT-FILE
+021300      END-IF.
+021400*
+021500* ----------------------------------------------------------------
+021600*  2000-PROCESS-TRANSACTIONS
+021700* ----------------------------------------------------------------
+021800  2000-PROCESS-TRANSACTIONS.
+021900      PERFORM 2100-PROCESS-ONE-TRANSACTION
+022000          UNTIL WS-END-OF-TRANS-FILE.
+022100*
+022200  2100-PROCESS-ONE-TRANSACTION.
+022300      READ TRANS-FILE
+022400          AT END
+022500              MOVE 'Y' TO WS-EOF-SWITCH
+022600      END-READ
+022700      IF WS-END-OF-TRANS-FILE
+022800          GO TO 2100-EXIT
+022900      END-IF
+023000      ADD 1 TO WS-RECORDS-PROCESSED
+023100      PERFORM 2200-VALIDATE-ONE-DATE
+023200      PERFORM 2300-WRITE-RESULT-LINE
+023300      IF FLAG-FALSE
+023400          PERFORM 2400-WRITE-REJECT-RECORD
+023500      END-IF
+023600      PERFORM 2500-CHECKPOINT-IF-DUE.
+023700  2100-EXIT.
+023800      EXIT.
+023900*
+024000* ----------------------------------------------------------------
+024100*  2150-BUILD-CALL-MASK-LIST
+024200*      Builds the mask list offered to ValidateDateFormat-01 for
+024300*      this one record: the source system's own preferred mask
+024400*      (DVR-FORMAT-MASK), when it sent one, tried first, followed
+024500*      by the job's PARM-driven mask list.  This is also what
+024600*      makes REJ-FORMAT-TRIED in 2400-WRITE-REJECT-RECORD true -
+024700*      it takes FORMAT-MASK-ENTRY (1), the mask this paragraph
+024800*      actually put first in the list, not DVR-FORMAT-MASK itself,
+024900*      which is blank whenever the source system sent no
+025000*      preference.
+025100* ----------------------------------------------------------------
+025200  2150-BUILD-CALL-MASK-LIST.
+025300      MOVE 0 TO FORMAT-MASK-COUNT
+025400      IF DVR-FORMAT-MASK NOT = SPACE
+025500          ADD 1 TO FORMAT-MASK-COUNT
+025600          MOVE DVR-FORMAT-MASK
+025700              TO FORMAT-MASK-ENTRY (FORMAT-MASK-COUNT)
+025800      END-IF
+025900      PERFORM 2160-ADD-ONE-PARM-MASK
+026000          VARYING WS-MASK-INDEX FROM 1 BY 1
+026100          UNTIL WS-MASK-INDEX > WS-PARM-MASK-COUNT
+026200             OR FORMAT-MASK-COUNT = 10.
+026300*
+026400  2160-ADD-ONE-PARM-MASK.
+026500      IF WS-PARM-MASK-ENTRY (WS-MASK-INDEX) NOT = DVR-FORMAT-MASK
+026600          ADD 1 TO FORMAT-MASK-COUNT
+026700          MOVE WS-PARM-MASK-ENTRY (WS-MASK-INDEX)
+026800              TO FORMAT-MASK-ENTRY (FORMAT-MASK-COUNT)
+026900      END-IF.
+027000*
+027100  2200-VALIDATE-ONE-DATE.
+027200      MOVE DVR-YYYY     TO YYYY OF SOMEDATE
+027300      MOVE DVR-MM       TO MM OF SOMEDATE
+027400      MOVE DVR-DD       TO DD OF SOMEDATE
+027500      MOVE DVR-DATE-TEXT TO DATE-TEXT OF SOMEDATE
+027600      PERFORM 2150-BUILD-CALL-MASK-LIST
+027700      CALL 'ValidateDateFormat-01'
+027800          USING  SOMEDATE SOMEFORMAT-MASKS FLAG-VALUE
+027900                 REALFORMAT NORMALIZED-DATE DVR-SOURCE-SYSTEM-ID
+028000      END-CALL.
+028100*
+028200  2300-WRITE-RESULT-LINE.
+028300      IF FLAG
+028400          MOVE 'PASS' TO WS-PASS-FAIL
+028500      ELSE
+028600          MOVE 'FAIL' TO WS-PASS-FAIL
+028700      END-IF
+028800      MOVE SPACE TO WS-RESULT-LINE
+028900      STRING DVR-SOURCE-SYSTEM-ID DELIMITED BY SIZE
+029000             ' '                  DELIMITED BY SIZE
+029100             NORMALIZED-DATE      DELIMITED BY SIZE
+029200             ' '                  DELIMITED BY SIZE
+029300             WS-PASS-FAIL         DELIMITED BY SIZE
+029400             ' '                  DELIMITED BY SIZE
+029500             REALFORMAT           DELIMITED BY SIZE
+029600          INTO WS-RESULT-LINE
+029700      END-STRING
+029800      WRITE RESULT-RECORD FROM WS-RESULT-LINE.
+029900*
+030000  2400-WRITE-REJECT-RECORD.
+030100      MOVE DVR-SOURCE-SYSTEM-ID  TO REJ-SOURCE-SYSTEM-ID
+030200      MOVE YYYY OF SOMEDATE      TO REJ-YYYY
+030300      MOVE MM OF SOMEDATE        TO REJ-MM
+030400      MOVE DD OF SOMEDATE        TO REJ-DD
+030500      MOVE FORMAT-MASK-ENTRY (1) TO REJ-FORMAT-TRIED
+030600      MOVE REALFORMAT            TO REJ-ACTUAL-FORMAT
+030700      MOVE SPACE                 TO REJ-FILLER
+030800      WRITE DTV-REJECT-RECORD.
+030900*
+031000* ----------------------------------------------------------------
+031100*  2500-CHECKPOINT-IF-DUE
+031200*      Commits a restart point every WS-CHECKPOINT-INTERVAL
+031300*      records instead of only at end of job.
+031400* ----------------------------------------------------------------
+031500  2500-CHECKPOINT-IF-DUE.
+031600      DIVIDE WS-RECORDS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+031700          GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+031800      IF WS-CKPT-REMAINDER = 0
+031900          PERFORM 8000-WRITE-CHECKPOINT
+032000      END-IF.
+032100*
+032200  8000-WRITE-CHECKPOINT.
+032300      OPEN OUTPUT CHECKPOINT-FILE
+032400      MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+032500      MOVE 'INPROG  ' TO CKPT-STATUS
+032600      WRITE CHECKPOINT-RECORD
+032700      CLOSE CHECKPOINT-FILE.
+032800*
+032900* ----------------------------------------------------------------
+033000*  9000-TERMINATE
+033100* ----------------------------------------------------------------
+033200  9000-TERMINATE.
+033300      OPEN OUTPUT CHECKPOINT-FILE
+033400      MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+033500      MOVE 'COMPLETE' TO CKPT-STATUS
+033600      WRITE CHECKPOINT-RECORD
+033700      CLOSE CHECKPOINT-FILE
+033800      CLOSE TRANS-FILE
+033900      CLOSE RESULT-FILE
+034000      CLOSE REJECT-FILE.
+034100*
+034200  END PROGRAM DTV100.
