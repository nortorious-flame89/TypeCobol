@@ -0,0 +1,23 @@
+000100* ****************************************************************
+000200*  DTVAUD.CPY
+000300*
+000400*  Audit trail record written by ValidateDateFormat-01 for every
+000500*  call it receives, so the day's "dates in" can be reconciled
+000600*  against "dates validated" and nothing is silently dropped.
+000700*  DTV200 reads a month of these records for the reconciliation
+000800*  report.
+000900* ****************************************************************
+001000  01  DTV-AUDIT-RECORD.
+001100      05  AUD-SOURCE-SYSTEM-ID     PIC X(08).
+001200      05  AUD-TIMESTAMP.
+001300          10  AUD-DATE             PIC 9(08).
+001400          10  AUD-TIME             PIC 9(08).
+001500      05  AUD-MYDATE.
+001600          10  AUD-YYYY             PIC 9(04).
+001700          10  AUD-MM               PIC 9(02).
+001800          10  AUD-DD               PIC 9(02).
+001900      05  AUD-FORMAT-MASK          PIC X(11).
+002000      05  AUD-OUTCOME              PIC X(01).
+002100          88  AUD-OKAY             VALUE 'T'.
+002200          88  AUD-OKAY-FALSE       VALUE 'F'.
+002300      05  AUD-FILLER               PIC X(10).
