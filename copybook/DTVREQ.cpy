@@ -0,0 +1,19 @@
+000100* ****************************************************************
+000200*  DTVREQ.CPY
+000300*
+000400*  Date validation request record.  Upstream jobs drop one of
+000500*  these onto the DTVTRAN file instead of each wiring up its own
+000600*  CALL to ValidateDateFormat-01.  DTV100 reads this same layout
+000700*  off of its transaction input.
+000800* ****************************************************************
+000900  01  DATE-VALIDATION-REQUEST.
+001000      05  DVR-SOURCE-SYSTEM-ID     PIC X(08).
+001100      05  DVR-MYDATE.
+001200          10  DVR-YYYY             PIC 9(04).
+001300          10  DVR-MM               PIC 9(02).
+001400          10  DVR-DD               PIC 9(02).
+001500      05  DVR-FORMAT-MASK          PIC X(11).
+001600      05  DVR-SUBMITTED-TIMESTAMP.
+001700          10  DVR-SUBMITTED-DATE   PIC 9(08).
+001800          10  DVR-SUBMITTED-TIME   PIC 9(08).
+001900      05  DVR-DATE-TEXT            PIC X(11).
