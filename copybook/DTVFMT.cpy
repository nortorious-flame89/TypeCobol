@@ -0,0 +1,18 @@
+000100* ****************************************************************
+000200*  DTVFMT.CPY
+000300*
+000400*  Table of acceptable date format masks.  Lets a caller present
+000500*  ValidateDateFormat-01 with more than one candidate layout per
+000600*  call, since upstream feeders do not all land dates the same way
+000700*
+000800*  Included under an 01-level item supplied by the caller, e.g.
+000900*
+001000*      01  FORMAT-MASKS.
+001100*          COPY DTVFMT.
+001200*
+001300*  FORMAT-MASK-ENTRY holds one of the recognised mask literals -
+001400*  'YYYYMMDD   ', 'MM/DD/YYYY ' or 'DD-MON-YYYY'.
+001500* ****************************************************************
+001600     02  FORMAT-MASK-COUNT        PIC 9(02)  COMP.
+001700     02  FORMAT-MASK-ENTRY        PIC X(11)
+001800             OCCURS 1 TO 10 TIMES DEPENDING ON FORMAT-MASK-COUNT.
