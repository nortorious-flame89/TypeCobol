@@ -0,0 +1,16 @@
+000100* ****************************************************************
+000200*  DTVREJ.CPY
+000300*
+000400*  Reject record written by DTV100 for every transaction date
+000500*  that ValidateDateFormat-01 could not validate, so operations
+000600*  can review the day's bad dates in one place.
+000700* ****************************************************************
+000800  01  DTV-REJECT-RECORD.
+000900      05  REJ-SOURCE-SYSTEM-ID     PIC X(08).
+001000      05  REJ-MYDATE.
+001100          10  REJ-YYYY             PIC 9(04).
+001200          10  REJ-MM               PIC 9(02).
+001300          10  REJ-DD               PIC 9(02).
+001400      05  REJ-FORMAT-TRIED         PIC X(11).
+001500      05  REJ-ACTUAL-FORMAT        PIC X(11).
+001600      05  REJ-FILLER               PIC X(10).
